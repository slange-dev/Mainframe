@@ -38,6 +38,53 @@
       * USED IN THE PROGRAM                                            *
       ******************************************************************
        FILE-CONTROL.
+           SELECT TRANS-FILE ASSIGN TO TRANSIN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STAT.
+
+           SELECT CUSTMAST ASSIGN TO CUSTMAST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CM-CUST-ID
+               FILE STATUS IS WS-CUSTMAST-STAT.
+
+           SELECT EXCEPTION-RPT ASSIGN TO EXCPRPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EXCEPT-STAT.
+
+           SELECT RESTART-FILE ASSIGN TO RESTARTF
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RESTART-STAT.
+
+           SELECT REPORT-FILE ASSIGN TO RPTFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STAT.
+
+           SELECT ERROR-LOG ASSIGN TO ERRLOG
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ERRLOG-STAT.
+
+           SELECT RUNLOG-FILE ASSIGN TO RUNLOG
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RUNLOG-STAT.
+
+           SELECT MERGE-WORK-FILE ASSIGN TO SORTWK01.
+
+           SELECT REGION1-EXTRACT ASSIGN TO REGION1
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REGION1-STAT.
+
+           SELECT REGION2-EXTRACT ASSIGN TO REGION2
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REGION2-STAT.
+
+           SELECT REGION3-EXTRACT ASSIGN TO REGION3
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REGION3-STAT.
+
+           SELECT MASTER-EXTRACT ASSIGN TO MASTEXT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-MASTEXT-STAT.
 
       ******************************************************************
       *     I-O    C O N T R O L                                       *
@@ -62,6 +109,126 @@
       ******************************************************************
        FILE SECTION.
 
+       FD  TRANS-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  TRANS-RECORD.
+           05  TR-TRANS-KEY            PIC X(10).
+           05  TR-TRANS-DATE           PIC X(08).
+           05  TR-TRANS-AMT            PIC S9(9)V99.
+           05  TR-TRANS-TYPE           PIC X(02).
+           05  FILLER                  PIC X(50).
+
+       FD  CUSTMAST
+           LABEL RECORDS ARE STANDARD.
+       01  CUSTMAST-RECORD.
+           05  CM-CUST-ID              PIC X(10).
+           05  CM-CUST-NAME            PIC X(30).
+           05  CM-CUST-BAL             PIC S9(9)V99.
+           05  FILLER                  PIC X(38).
+
+       FD  EXCEPTION-RPT
+           LABEL RECORDS ARE STANDARD.
+       01  EXCEPTION-RECORD.
+           05  ER-TRANS-KEY            PIC X(10).
+           05  FILLER                  PIC X(02)   VALUE SPACES.
+           05  ER-TRANS-DATE           PIC X(08).
+           05  FILLER                  PIC X(02)   VALUE SPACES.
+           05  ER-TRANS-AMT            PIC -(9)9,99.
+           05  FILLER                  PIC X(02)   VALUE SPACES.
+           05  ER-REASON               PIC X(30).
+
+       FD  RESTART-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  RESTART-RECORD.
+           05  RS-LAST-KEY             PIC X(10).
+           05  RS-RECORD-COUNT         PIC 9(09).
+           05  RS-RECORDS-READ-COUNT   PIC 9(09).
+           05  RS-RECORDS-WRITTEN-COUNT PIC 9(09).
+           05  RS-EXCEPTION-COUNT      PIC 9(09).
+           05  RS-TOTAL-TRANS-AMT      PIC S9(9)V99.
+           05  RS-TOTAL-EXCEPTION-AMT  PIC S9(9)V99.
+           05  RS-TOTAL-TRANS-COUNT    PIC 9(09).
+
+       FD  REPORT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  REPORT-RECORD.
+           05  RPT-LABEL               PIC X(30).
+           05  FILLER                  PIC X(02)   VALUE SPACES.
+           05  RPT-COUNT               PIC Z(8)9.
+           05  FILLER                  PIC X(02)   VALUE SPACES.
+           05  RPT-AMOUNT              PIC -(9)9,99.
+           05  FILLER                  PIC X(37).
+
+       FD  ERROR-LOG
+           LABEL RECORDS ARE STANDARD.
+       01  ERROR-LOG-RECORD.
+           05  ERL-FILE-ID             PIC X(10).
+           05  FILLER                  PIC X(02)   VALUE SPACES.
+           05  ERL-OPERATION           PIC X(10).
+           05  FILLER                  PIC X(02)   VALUE SPACES.
+           05  ERL-STATUS              PIC X(02).
+           05  FILLER                  PIC X(02)   VALUE SPACES.
+           05  ERL-MESSAGE             PIC X(40).
+
+       FD  RUNLOG-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  RUNLOG-RECORD.
+           05  RLG-BUSINESS-DATE       PIC 9(08).
+           05  FILLER                  PIC X(02)   VALUE SPACES.
+           05  RLG-START-TS            PIC X(14).
+           05  FILLER                  PIC X(02)   VALUE SPACES.
+           05  RLG-END-TS              PIC X(14).
+           05  FILLER                  PIC X(02)   VALUE SPACES.
+           05  RLG-RECORDS-READ        PIC 9(09).
+           05  FILLER                  PIC X(02)   VALUE SPACES.
+           05  RLG-RECORDS-WRITTEN     PIC 9(09).
+           05  FILLER                  PIC X(02)   VALUE SPACES.
+           05  RLG-RETURN-CODE         PIC 9(04).
+
+       SD  MERGE-WORK-FILE.
+       01  MERGE-WORK-RECORD.
+           05  MW-CUST-ID              PIC X(10).
+           05  MW-REGION-CODE          PIC X(02).
+           05  MW-EXTRACT-DATE         PIC X(08).
+           05  MW-EXTRACT-AMT          PIC S9(9)V99.
+           05  FILLER                  PIC X(47).
+
+       FD  REGION1-EXTRACT
+           LABEL RECORDS ARE STANDARD.
+       01  REGION1-RECORD.
+           05  R1-CUST-ID              PIC X(10).
+           05  R1-REGION-CODE          PIC X(02).
+           05  R1-EXTRACT-DATE         PIC X(08).
+           05  R1-EXTRACT-AMT          PIC S9(9)V99.
+           05  FILLER                  PIC X(47).
+
+       FD  REGION2-EXTRACT
+           LABEL RECORDS ARE STANDARD.
+       01  REGION2-RECORD.
+           05  R2-CUST-ID              PIC X(10).
+           05  R2-REGION-CODE          PIC X(02).
+           05  R2-EXTRACT-DATE         PIC X(08).
+           05  R2-EXTRACT-AMT          PIC S9(9)V99.
+           05  FILLER                  PIC X(47).
+
+       FD  REGION3-EXTRACT
+           LABEL RECORDS ARE STANDARD.
+       01  REGION3-RECORD.
+           05  R3-CUST-ID              PIC X(10).
+           05  R3-REGION-CODE          PIC X(02).
+           05  R3-EXTRACT-DATE         PIC X(08).
+           05  R3-EXTRACT-AMT          PIC S9(9)V99.
+           05  FILLER                  PIC X(47).
+
+       FD  MASTER-EXTRACT
+           LABEL RECORDS ARE STANDARD.
+       01  MASTER-EXTRACT-RECORD.
+           05  ME-CUST-ID              PIC X(10).
+           05  ME-REGION-CODE          PIC X(02).
+           05  ME-EXTRACT-DATE         PIC X(08).
+           05  ME-EXTRACT-AMT          PIC S9(9)V99.
+           05  FILLER                  PIC X(47).
+
       ******************************************************************
       *     W O R K I N G - S T O R A G E   S E C T I O N              *
       ******************************************************************
@@ -70,6 +237,24 @@
       ******************************************************************
        WORKING-STORAGE SECTION.
 
+           COPY CPY-RUNDATE.
+
+           COPY CPY-FSTAT REPLACING ==:TAG:== BY ==TRANS==.
+           COPY CPY-FSTAT REPLACING ==:TAG:== BY ==CUSTMAST==.
+           COPY CPY-FSTAT REPLACING ==:TAG:== BY ==EXCEPT==.
+           COPY CPY-FSTAT REPLACING ==:TAG:== BY ==RESTART==.
+           COPY CPY-FSTAT REPLACING ==:TAG:== BY ==REPORT==.
+           COPY CPY-FSTAT REPLACING ==:TAG:== BY ==ERRLOG==.
+           COPY CPY-FSTAT REPLACING ==:TAG:== BY ==RUNLOG==.
+           COPY CPY-FSTAT REPLACING ==:TAG:== BY ==REGION1==.
+           COPY CPY-FSTAT REPLACING ==:TAG:== BY ==REGION2==.
+           COPY CPY-FSTAT REPLACING ==:TAG:== BY ==REGION3==.
+           COPY CPY-FSTAT REPLACING ==:TAG:== BY ==MASTEXT==.
+
+       01  WS-FINAL-RETURN-CODE        PIC 9(04)    VALUE ZERO.
+
+       01  WS-ACCEPT-DATE-PARM         PIC X(08)    VALUE SPACES.
+
       ******************************************************************
       *     L O C A L - S T O R A G E   S E C T I O N                  *
       ******************************************************************
@@ -80,6 +265,46 @@
       ******************************************************************
        LOCAL-STORAGE SECTION.
 
+      * RUN-SCOPED WORKING FIELDS -- KEPT IN LOCAL-STORAGE (NOT
+      * WORKING-STORAGE) SO A DRIVER THAT CALLS THIS PROGRAM MORE THAN
+      * ONCE IN THE SAME RUN UNIT NEVER SEES TOTALS, SWITCHES, OR
+      * COUNTS LEFT OVER FROM A PRIOR CALL.
+       01  WS-RUNLOG-FIELDS.
+           05  WS-RUN-START-TS         PIC X(14)   VALUE SPACES.
+           05  WS-RUN-END-TS           PIC X(14)   VALUE SPACES.
+           05  WS-RECORDS-READ-COUNT   PIC 9(09)   VALUE ZERO.
+           05  WS-RECORDS-WRITTEN-COUNT PIC 9(09)  VALUE ZERO.
+
+       01  WS-FILE-STATUS-CHECK.
+           05  WS-CHECK-FILE-ID        PIC X(10)   VALUE SPACES.
+           05  WS-CHECK-OPERATION      PIC X(10)   VALUE SPACES.
+           05  WS-CHECK-STATUS         PIC X(02)   VALUE '00'.
+           05  WS-ABORT-SW             PIC X(01)   VALUE 'N'.
+               88  WS-ABORT-REQUESTED              VALUE 'Y'.
+           05  WS-ERRLOG-AVAILABLE-SW  PIC X(01)   VALUE 'Y'.
+               88  WS-ERRLOG-AVAILABLE             VALUE 'Y'.
+
+       01  WS-DAILY-TOTALS.
+           05  WS-TOTAL-TRANS-AMT      PIC S9(9)V99 VALUE ZERO.
+           05  WS-TOTAL-EXCEPTION-AMT  PIC S9(9)V99 VALUE ZERO.
+           05  WS-TOTAL-TRANS-COUNT    PIC 9(09)    VALUE ZERO.
+           05  WS-EXCEPTION-COUNT      PIC 9(09)    VALUE ZERO.
+
+       01  WS-RECONCILE-FLAGS.
+           05  WS-TRANS-EOF-SW         PIC X(01)   VALUE 'N'.
+               88  WS-TRANS-EOF                    VALUE 'Y'.
+           05  WS-CUSTMAST-FOUND-SW    PIC X(01)   VALUE 'N'.
+               88  WS-CUSTMAST-FOUND               VALUE 'Y'.
+           05  WS-REPOSITIONING-SW     PIC X(01)   VALUE 'N'.
+               88  WS-REPOSITIONING                VALUE 'Y'.
+
+       01  WS-CHECKPOINT-FIELDS.
+           05  WS-RECORD-COUNT         PIC 9(09)   VALUE ZERO.
+           05  WS-CHECKPOINT-INTERVAL  PIC 9(05)   VALUE 1000.
+           05  WS-RESTART-SW           PIC X(01)   VALUE 'N'.
+               88  WS-RESTART-REQUESTED             VALUE 'Y'.
+           05  WS-CHECKPOINT-KEY       PIC X(10)   VALUE SPACES.
+
       ******************************************************************
       *     L I N K A G E   S E C T I O N                              *
       ******************************************************************
@@ -88,12 +313,401 @@
       ******************************************************************
        LINKAGE SECTION.
 
+       01  LS-LINKAGE-PARMS.
+           05  LS-RUN-DATE             PIC 9(08).
+           05  LS-RETURN-CODE          PIC 9(04).
+           05  LS-PROCESSING-MODE      PIC X(01).
+               88  LS-MODE-FULL-RUN             VALUE 'F'.
+               88  LS-MODE-RESTART              VALUE 'R'.
+
       ******************************************************************
       *     P R O C E D U R E   D I V I S I O N                        *
       ******************************************************************
       * THIS DIVISION WILL DO ALL THE COMPUTATIONS                     *
       * AND PROCESS ALL THE DATA FOR THE PROGRAM                       *
       ******************************************************************
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING OPTIONAL LS-LINKAGE-PARMS.
+
+       0000-MAIN-PROCESS.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO WS-RUN-START-TS
+           IF LS-LINKAGE-PARMS OMITTED
+               PERFORM 0100-ACCEPT-RUN-DATE
+           ELSE
+               MOVE LS-RUN-DATE TO WS-RUN-DATE
+           END-IF
+           OPEN OUTPUT ERROR-LOG
+           IF NOT ERRLOG-STATUS-OK
+               MOVE 'N' TO WS-ERRLOG-AVAILABLE-SW
+               DISPLAY 'ERROR-LOG OPEN FAILED, FILE STATUS='
+                   WS-ERRLOG-STAT
+               SET WS-ABORT-REQUESTED TO TRUE
+           END-IF
+           PERFORM 0050-MERGE-REGIONAL-EXTRACTS
+           PERFORM 1000-INITIALIZE
+           IF NOT WS-ABORT-REQUESTED
+               PERFORM 2000-RECONCILE-TRANSACTIONS
+                   UNTIL WS-TRANS-EOF
+                   OR WS-ABORT-REQUESTED
+           END-IF
+           PERFORM 3000-PRINT-DAILY-TOTALS
+           MOVE 0000 TO WS-FINAL-RETURN-CODE
+           IF WS-EXCEPTION-COUNT NOT = ZERO
+               MOVE 0004 TO WS-FINAL-RETURN-CODE
+           END-IF
+           IF WS-ABORT-REQUESTED
+               MOVE 0016 TO WS-FINAL-RETURN-CODE
+           END-IF
+           PERFORM 9000-TERMINATE
+           IF WS-ABORT-REQUESTED
+               MOVE 0016 TO WS-FINAL-RETURN-CODE
+           END-IF
+           IF NOT LS-LINKAGE-PARMS OMITTED
+               MOVE WS-FINAL-RETURN-CODE TO LS-RETURN-CODE
+           END-IF
+           MOVE WS-FINAL-RETURN-CODE TO RETURN-CODE
+           GOBACK.
+
+       0100-ACCEPT-RUN-DATE.
+           ACCEPT WS-ACCEPT-DATE-PARM FROM SYSIN
+           IF WS-ACCEPT-DATE-PARM IS NUMERIC
+               AND WS-ACCEPT-DATE-PARM NOT = ZERO
+               MOVE WS-ACCEPT-DATE-PARM TO WS-RUN-DATE
+           ELSE
+               ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           END-IF.
+
+       0050-MERGE-REGIONAL-EXTRACTS.
+           MERGE MERGE-WORK-FILE
+               ON ASCENDING KEY MW-CUST-ID
+               USING REGION1-EXTRACT REGION2-EXTRACT REGION3-EXTRACT
+               GIVING MASTER-EXTRACT
+           MOVE 'REGION1'    TO WS-CHECK-FILE-ID
+           MOVE 'MERGE'      TO WS-CHECK-OPERATION
+           MOVE WS-REGION1-STAT TO WS-CHECK-STATUS
+           PERFORM 8000-CHECK-FILE-STATUS
+           MOVE 'REGION2'    TO WS-CHECK-FILE-ID
+           MOVE 'MERGE'      TO WS-CHECK-OPERATION
+           MOVE WS-REGION2-STAT TO WS-CHECK-STATUS
+           PERFORM 8000-CHECK-FILE-STATUS
+           MOVE 'REGION3'    TO WS-CHECK-FILE-ID
+           MOVE 'MERGE'      TO WS-CHECK-OPERATION
+           MOVE WS-REGION3-STAT TO WS-CHECK-STATUS
+           PERFORM 8000-CHECK-FILE-STATUS
+           MOVE 'MASTEXT'    TO WS-CHECK-FILE-ID
+           MOVE 'MERGE'      TO WS-CHECK-OPERATION
+           MOVE WS-MASTEXT-STAT TO WS-CHECK-STATUS
+           PERFORM 8000-CHECK-FILE-STATUS.
+
+       1000-INITIALIZE.
+           PERFORM 1100-CHECK-FOR-RESTART
+           OPEN INPUT TRANS-FILE
+           MOVE 'TRANS-FILE' TO WS-CHECK-FILE-ID
+           MOVE 'OPEN'       TO WS-CHECK-OPERATION
+           MOVE WS-TRANS-STAT TO WS-CHECK-STATUS
+           PERFORM 8000-CHECK-FILE-STATUS
+           OPEN INPUT CUSTMAST
+           MOVE 'CUSTMAST'   TO WS-CHECK-FILE-ID
+           MOVE 'OPEN'       TO WS-CHECK-OPERATION
+           MOVE WS-CUSTMAST-STAT TO WS-CHECK-STATUS
+           PERFORM 8000-CHECK-FILE-STATUS
+           IF WS-RESTART-REQUESTED
+               OPEN EXTEND EXCEPTION-RPT
+           ELSE
+               OPEN OUTPUT EXCEPTION-RPT
+           END-IF
+           MOVE 'EXCPRPT'    TO WS-CHECK-FILE-ID
+           MOVE 'OPEN'       TO WS-CHECK-OPERATION
+           MOVE WS-EXCEPT-STAT TO WS-CHECK-STATUS
+           PERFORM 8000-CHECK-FILE-STATUS
+           IF WS-RESTART-REQUESTED AND NOT WS-ABORT-REQUESTED
+               PERFORM 1200-REPOSITION-TRANS-FILE
+           END-IF
+           IF NOT WS-ABORT-REQUESTED
+               PERFORM 2100-READ-TRANS-FILE
+           END-IF.
+
+       1100-CHECK-FOR-RESTART.
+           OPEN INPUT RESTART-FILE
+           IF NOT RESTART-STATUS-NOT-CREATED
+               MOVE 'RESTARTF'   TO WS-CHECK-FILE-ID
+               MOVE 'OPEN'       TO WS-CHECK-OPERATION
+               MOVE WS-RESTART-STAT TO WS-CHECK-STATUS
+               PERFORM 8000-CHECK-FILE-STATUS
+           END-IF
+           IF RESTART-STATUS-OK
+               READ RESTART-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF LS-LINKAGE-PARMS OMITTED
+                           OR NOT LS-MODE-FULL-RUN
+                           IF RS-LAST-KEY NOT = HIGH-VALUES
+                               MOVE 'Y'           TO WS-RESTART-SW
+                               MOVE RS-LAST-KEY   TO WS-CHECKPOINT-KEY
+                               MOVE RS-RECORD-COUNT TO WS-RECORD-COUNT
+                               MOVE RS-RECORDS-READ-COUNT
+                                   TO WS-RECORDS-READ-COUNT
+                               MOVE RS-RECORDS-WRITTEN-COUNT
+                                   TO WS-RECORDS-WRITTEN-COUNT
+                               MOVE RS-EXCEPTION-COUNT
+                                   TO WS-EXCEPTION-COUNT
+                               MOVE RS-TOTAL-TRANS-AMT
+                                   TO WS-TOTAL-TRANS-AMT
+                               MOVE RS-TOTAL-EXCEPTION-AMT
+                                   TO WS-TOTAL-EXCEPTION-AMT
+                               MOVE RS-TOTAL-TRANS-COUNT
+                                   TO WS-TOTAL-TRANS-COUNT
+                           END-IF
+                       END-IF
+               END-READ
+               CLOSE RESTART-FILE
+           END-IF
+           IF NOT LS-LINKAGE-PARMS OMITTED
+               AND LS-MODE-RESTART
+               AND NOT WS-RESTART-REQUESTED
+               MOVE 'RESTARTF'   TO WS-CHECK-FILE-ID
+               MOVE 'OPEN'       TO WS-CHECK-OPERATION
+               MOVE 'R1'         TO WS-CHECK-STATUS
+               PERFORM 8000-CHECK-FILE-STATUS
+           END-IF.
+
+       1200-REPOSITION-TRANS-FILE.
+           SET WS-REPOSITIONING TO TRUE
+           PERFORM 2100-READ-TRANS-FILE
+               UNTIL WS-TRANS-EOF
+               OR TR-TRANS-KEY = WS-CHECKPOINT-KEY
+           MOVE 'N' TO WS-REPOSITIONING-SW.
+
+       2000-RECONCILE-TRANSACTIONS.
+           MOVE 'N' TO WS-CUSTMAST-FOUND-SW
+           MOVE TR-TRANS-KEY TO CM-CUST-ID
+           READ CUSTMAST
+               KEY IS CM-CUST-ID
+               INVALID KEY
+                   MOVE 'N' TO WS-CUSTMAST-FOUND-SW
+               NOT INVALID KEY
+                   MOVE 'Y' TO WS-CUSTMAST-FOUND-SW
+           END-READ
+           IF NOT CUSTMAST-STATUS-OK AND NOT CUSTMAST-STATUS-NOT-FOUND
+               MOVE 'CUSTMAST'   TO WS-CHECK-FILE-ID
+               MOVE 'READ'       TO WS-CHECK-OPERATION
+               MOVE WS-CUSTMAST-STAT TO WS-CHECK-STATUS
+               PERFORM 8000-CHECK-FILE-STATUS
+           END-IF
+           IF NOT WS-CUSTMAST-FOUND
+               PERFORM 2200-WRITE-EXCEPTION
+           END-IF
+           ADD TR-TRANS-AMT TO WS-TOTAL-TRANS-AMT
+           ADD 1 TO WS-TOTAL-TRANS-COUNT
+           ADD 1 TO WS-RECORD-COUNT
+           IF WS-RECORD-COUNT > ZERO
+               AND FUNCTION MOD(WS-RECORD-COUNT WS-CHECKPOINT-INTERVAL)
+                   = ZERO
+               PERFORM 2300-WRITE-CHECKPOINT
+           END-IF
+           PERFORM 2100-READ-TRANS-FILE.
+
+       2100-READ-TRANS-FILE.
+           READ TRANS-FILE
+               AT END
+                   MOVE 'Y' TO WS-TRANS-EOF-SW
+               NOT AT END
+                   IF NOT WS-REPOSITIONING
+                       ADD 1 TO WS-RECORDS-READ-COUNT
+                   END-IF
+           END-READ
+           IF NOT TRANS-STATUS-OK AND NOT TRANS-STATUS-EOF
+               MOVE 'TRANS-FILE' TO WS-CHECK-FILE-ID
+               MOVE 'READ'       TO WS-CHECK-OPERATION
+               MOVE WS-TRANS-STAT TO WS-CHECK-STATUS
+               PERFORM 8000-CHECK-FILE-STATUS
+           END-IF.
+
+       2200-WRITE-EXCEPTION.
+           MOVE TR-TRANS-KEY  TO ER-TRANS-KEY
+           MOVE TR-TRANS-DATE TO ER-TRANS-DATE
+           MOVE TR-TRANS-AMT  TO ER-TRANS-AMT
+           MOVE 'NO MATCHING CUSTOMER MASTER' TO ER-REASON
+           WRITE EXCEPTION-RECORD
+           ADD TR-TRANS-AMT TO WS-TOTAL-EXCEPTION-AMT
+           ADD 1 TO WS-RECORDS-WRITTEN-COUNT
+           ADD 1 TO WS-EXCEPTION-COUNT
+           IF NOT EXCEPT-STATUS-OK
+               MOVE 'EXCPRPT'    TO WS-CHECK-FILE-ID
+               MOVE 'WRITE'      TO WS-CHECK-OPERATION
+               MOVE WS-EXCEPT-STAT TO WS-CHECK-STATUS
+               PERFORM 8000-CHECK-FILE-STATUS
+           END-IF.
+
+       2300-WRITE-CHECKPOINT.
+           OPEN OUTPUT RESTART-FILE
+           IF NOT RESTART-STATUS-OK
+               MOVE 'RESTARTF'   TO WS-CHECK-FILE-ID
+               MOVE 'OPEN'       TO WS-CHECK-OPERATION
+               MOVE WS-RESTART-STAT TO WS-CHECK-STATUS
+               PERFORM 8000-CHECK-FILE-STATUS
+           END-IF
+           MOVE TR-TRANS-KEY            TO RS-LAST-KEY
+           MOVE WS-RECORD-COUNT         TO RS-RECORD-COUNT
+           MOVE WS-RECORDS-READ-COUNT   TO RS-RECORDS-READ-COUNT
+           MOVE WS-RECORDS-WRITTEN-COUNT TO RS-RECORDS-WRITTEN-COUNT
+           MOVE WS-EXCEPTION-COUNT      TO RS-EXCEPTION-COUNT
+           MOVE WS-TOTAL-TRANS-AMT      TO RS-TOTAL-TRANS-AMT
+           MOVE WS-TOTAL-EXCEPTION-AMT  TO RS-TOTAL-EXCEPTION-AMT
+           MOVE WS-TOTAL-TRANS-COUNT    TO RS-TOTAL-TRANS-COUNT
+           WRITE RESTART-RECORD
+           IF NOT RESTART-STATUS-OK
+               MOVE 'RESTARTF'   TO WS-CHECK-FILE-ID
+               MOVE 'WRITE'      TO WS-CHECK-OPERATION
+               MOVE WS-RESTART-STAT TO WS-CHECK-STATUS
+               PERFORM 8000-CHECK-FILE-STATUS
+           END-IF
+           CLOSE RESTART-FILE.
+
+       3000-PRINT-DAILY-TOTALS.
+           OPEN OUTPUT REPORT-FILE
+           IF NOT REPORT-STATUS-OK
+               MOVE 'RPTFILE'    TO WS-CHECK-FILE-ID
+               MOVE 'OPEN'       TO WS-CHECK-OPERATION
+               MOVE WS-REPORT-STAT TO WS-CHECK-STATUS
+               PERFORM 8000-CHECK-FILE-STATUS
+           END-IF
+           MOVE 'TOTAL TRANSACTIONS PROCESSED' TO RPT-LABEL
+           MOVE WS-TOTAL-TRANS-COUNT            TO RPT-COUNT
+           MOVE ZERO                            TO RPT-AMOUNT
+           WRITE REPORT-RECORD
+           ADD 1 TO WS-RECORDS-WRITTEN-COUNT
+           IF NOT REPORT-STATUS-OK
+               MOVE 'RPTFILE'    TO WS-CHECK-FILE-ID
+               MOVE 'WRITE'      TO WS-CHECK-OPERATION
+               MOVE WS-REPORT-STAT TO WS-CHECK-STATUS
+               PERFORM 8000-CHECK-FILE-STATUS
+           END-IF
+           MOVE 'TOTAL TRANSACTION AMOUNT'      TO RPT-LABEL
+           MOVE ZERO                            TO RPT-COUNT
+           MOVE WS-TOTAL-TRANS-AMT              TO RPT-AMOUNT
+           WRITE REPORT-RECORD
+           ADD 1 TO WS-RECORDS-WRITTEN-COUNT
+           IF NOT REPORT-STATUS-OK
+               MOVE 'RPTFILE'    TO WS-CHECK-FILE-ID
+               MOVE 'WRITE'      TO WS-CHECK-OPERATION
+               MOVE WS-REPORT-STAT TO WS-CHECK-STATUS
+               PERFORM 8000-CHECK-FILE-STATUS
+           END-IF
+           MOVE 'TOTAL EXCEPTION AMOUNT'        TO RPT-LABEL
+           MOVE ZERO                            TO RPT-COUNT
+           MOVE WS-TOTAL-EXCEPTION-AMT          TO RPT-AMOUNT
+           WRITE REPORT-RECORD
+           ADD 1 TO WS-RECORDS-WRITTEN-COUNT
+           IF NOT REPORT-STATUS-OK
+               MOVE 'RPTFILE'    TO WS-CHECK-FILE-ID
+               MOVE 'WRITE'      TO WS-CHECK-OPERATION
+               MOVE WS-REPORT-STAT TO WS-CHECK-STATUS
+               PERFORM 8000-CHECK-FILE-STATUS
+           END-IF
+           CLOSE REPORT-FILE.
+
+       8000-CHECK-FILE-STATUS.
+           IF WS-CHECK-STATUS NOT = '00'
+               MOVE WS-CHECK-FILE-ID    TO ERL-FILE-ID
+               MOVE WS-CHECK-OPERATION  TO ERL-OPERATION
+               MOVE WS-CHECK-STATUS     TO ERL-STATUS
+               EVALUATE WS-CHECK-STATUS
+                   WHEN '10'
+                       MOVE 'END OF FILE REACHED'
+                           TO ERL-MESSAGE
+                   WHEN '22'
+                       MOVE 'DUPLICATE KEY ON WRITE/REWRITE'
+                           TO ERL-MESSAGE
+                   WHEN '23'
+                       MOVE 'RECORD NOT FOUND FOR KEY'
+                           TO ERL-MESSAGE
+                   WHEN '30' THRU '39'
+                       MOVE 'PERMANENT I/O ERROR ON DEVICE'
+                           TO ERL-MESSAGE
+                   WHEN '40' THRU '49'
+                       MOVE 'FILE ATTRIBUTE OR OPEN MODE CONFLICT'
+                           TO ERL-MESSAGE
+                   WHEN '90' THRU '99'
+                       MOVE 'LOGIC ERROR - INVALID FILE REQUEST'
+                           TO ERL-MESSAGE
+                   WHEN 'R1'
+                       MOVE 'RESTART MODE REQUESTED BUT NO CHECKPOINT'
+                           TO ERL-MESSAGE
+                   WHEN OTHER
+                       MOVE 'UNRECOGNIZED FILE STATUS CODE'
+                           TO ERL-MESSAGE
+               END-EVALUATE
+               IF WS-ERRLOG-AVAILABLE
+                   WRITE ERROR-LOG-RECORD
+                   IF NOT ERRLOG-STATUS-OK
+                       MOVE 'N' TO WS-ERRLOG-AVAILABLE-SW
+                       DISPLAY 'ERROR-LOG WRITE FAILED, FILE STATUS='
+                           WS-ERRLOG-STAT
+                   END-IF
+               ELSE
+                   DISPLAY WS-CHECK-FILE-ID ' ' WS-CHECK-OPERATION
+                       ' STATUS ' WS-CHECK-STATUS ' ' ERL-MESSAGE
+               END-IF
+               IF WS-CHECK-STATUS NOT < '30'
+                   OR WS-CHECK-STATUS = 'R1'
+                   SET WS-ABORT-REQUESTED TO TRUE
+               END-IF
+           END-IF.
+
+       9000-TERMINATE.
+           IF NOT WS-ABORT-REQUESTED
+               PERFORM 9100-CLEAR-RESTART-FILE
+           END-IF
+           PERFORM 9200-WRITE-RUNLOG
+           CLOSE TRANS-FILE
+           CLOSE CUSTMAST
+           CLOSE EXCEPTION-RPT
+           CLOSE ERROR-LOG.
+
+       9200-WRITE-RUNLOG.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO WS-RUN-END-TS
+           OPEN EXTEND RUNLOG-FILE
+           IF NOT RUNLOG-STATUS-OK
+               IF RUNLOG-STATUS-NOT-CREATED
+                   OPEN OUTPUT RUNLOG-FILE
+               ELSE
+                   MOVE 'RUNLOG'     TO WS-CHECK-FILE-ID
+                   MOVE 'OPEN'       TO WS-CHECK-OPERATION
+                   MOVE WS-RUNLOG-STAT TO WS-CHECK-STATUS
+                   PERFORM 8000-CHECK-FILE-STATUS
+               END-IF
+           END-IF
+           MOVE WS-RUN-DATE               TO RLG-BUSINESS-DATE
+           MOVE WS-RUN-START-TS          TO RLG-START-TS
+           MOVE WS-RUN-END-TS            TO RLG-END-TS
+           MOVE WS-RECORDS-READ-COUNT    TO RLG-RECORDS-READ
+           MOVE WS-RECORDS-WRITTEN-COUNT TO RLG-RECORDS-WRITTEN
+           MOVE WS-FINAL-RETURN-CODE     TO RLG-RETURN-CODE
+           WRITE RUNLOG-RECORD
+           IF NOT RUNLOG-STATUS-OK
+               MOVE 'RUNLOG'     TO WS-CHECK-FILE-ID
+               MOVE 'WRITE'      TO WS-CHECK-OPERATION
+               MOVE WS-RUNLOG-STAT TO WS-CHECK-STATUS
+               PERFORM 8000-CHECK-FILE-STATUS
+           END-IF
+           CLOSE RUNLOG-FILE.
 
-           STOP RUN.
+       9100-CLEAR-RESTART-FILE.
+           OPEN OUTPUT RESTART-FILE
+           IF NOT RESTART-STATUS-OK
+               MOVE 'RESTARTF'   TO WS-CHECK-FILE-ID
+               MOVE 'OPEN'       TO WS-CHECK-OPERATION
+               MOVE WS-RESTART-STAT TO WS-CHECK-STATUS
+               PERFORM 8000-CHECK-FILE-STATUS
+           END-IF
+           MOVE HIGH-VALUES     TO RS-LAST-KEY
+           MOVE WS-RECORD-COUNT TO RS-RECORD-COUNT
+           WRITE RESTART-RECORD
+           IF NOT RESTART-STATUS-OK
+               MOVE 'RESTARTF'   TO WS-CHECK-FILE-ID
+               MOVE 'WRITE'      TO WS-CHECK-OPERATION
+               MOVE WS-RESTART-STAT TO WS-CHECK-STATUS
+               PERFORM 8000-CHECK-FILE-STATUS
+           END-IF
+           CLOSE RESTART-FILE.
