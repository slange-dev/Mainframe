@@ -0,0 +1,18 @@
+      ******************************************************************
+      *     C P Y - F S T A T                                          *
+      ******************************************************************
+      * STANDARD FILE STATUS COPYBOOK.  COPY ONCE PER FILE USING       *
+      * REPLACING SO EVERY FILE IN THE SHOP GETS AN IDENTICALLY        *
+      * SHAPED STATUS FIELD AND THE SAME SET OF 88-LEVEL CONDITIONS.   *
+      *                                                                *
+      *     COPY CPY-FSTAT REPLACING ==:TAG:== BY ==TRANS==.           *
+      ******************************************************************
+       01  WS-:TAG:-STATUS.
+           05  WS-:TAG:-STAT           PIC X(02)   VALUE '00'.
+               88  :TAG:-STATUS-OK                 VALUE '00'.
+               88  :TAG:-STATUS-EOF                VALUE '10'.
+               88  :TAG:-STATUS-DUP-KEY             VALUE '22'.
+               88  :TAG:-STATUS-NOT-FOUND           VALUE '23'.
+               88  :TAG:-STATUS-NOT-CREATED          VALUE '35'.
+               88  :TAG:-STATUS-BAD
+                   VALUE '30' THRU '99'.
