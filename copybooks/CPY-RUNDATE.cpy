@@ -0,0 +1,16 @@
+      ******************************************************************
+      *     C P Y - R U N D A T E                                      *
+      ******************************************************************
+      * STANDARD BUSINESS-DATE FIELDS.  COPY PLAIN (NO REPLACING)      *
+      * INTO WORKING-STORAGE SO EVERY PROGRAM BUILT FROM THE TEMPLATE  *
+      * CARRIES THE BUSINESS RUN-DATE IN THE SAME SHAPE.               *
+      ******************************************************************
+       01  WS-RUN-DATE-FIELDS.
+           05  WS-RUN-DATE             PIC 9(08)   VALUE ZERO.
+           05  WS-RUN-DATE-PARTS REDEFINES WS-RUN-DATE.
+               10  WS-RUN-DATE-CC      PIC 9(02).
+               10  WS-RUN-DATE-YY      PIC 9(02).
+               10  WS-RUN-DATE-MM      PIC 9(02).
+               10  WS-RUN-DATE-DD      PIC 9(02).
+           05  WS-RUN-CENTURY-WINDOW   PIC 9(02)   VALUE 20.
+           05  WS-RUN-TIME             PIC 9(08)   VALUE ZERO.
