@@ -0,0 +1,62 @@
+//SLNG0010 JOB (ACCTNO,DEPT),'SLANGE-DEV',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------*
+//* NIGHTLY RECONCILIATION RUN FOR COBOLTEMPLATE                  *
+//* BUILT FROM THE SHOP'S STANDARD TEMPLATE (TEMPLATE-COBOL.CBL)  *
+//*--------------------------------------------------------------*
+//COBSTEP  EXEC PGM=COBOLTEMPLATE
+//STEPLIB  DD   DSN=SLNG.PROD.LOADLIB,DISP=SHR
+//*--------------------------------------------------------------*
+//* SYSIN IS LEFT BLANK FOR THE STANDARD NIGHTLY RUN -- THE       *
+//* PROGRAM FALLS BACK TO ACCEPT FROM DATE (TODAY) WHEN NO        *
+//* NUMERIC DATE COMES IN.  FOR AN AD-HOC RERUN OF A PRIOR        *
+//* BUSINESS DATE, OVERRIDE THIS CARD WITH AN EXPLICIT YYYYMMDD.  *
+//*--------------------------------------------------------------*
+//SYSIN    DD   *
+
+/*
+//REGION1  DD   DSN=SLNG.PROD.REGION1.EXTRACT.G(0),DISP=SHR
+//REGION2  DD   DSN=SLNG.PROD.REGION2.EXTRACT.G(0),DISP=SHR
+//REGION3  DD   DSN=SLNG.PROD.REGION3.EXTRACT.G(0),DISP=SHR
+//MASTEXT  DD   DSN=SLNG.PROD.MASTEXT.G(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=78)
+//SORTWK01 DD   UNIT=SYSDA,SPACE=(CYL,(20,20))
+//TRANSIN  DD   DSN=SLNG.PROD.TRANSIN.G(0),DISP=SHR
+//CUSTMAST DD   DSN=SLNG.PROD.CUSTMAST,DISP=SHR
+//*--------------------------------------------------------------*
+//* FOR THE STANDARD NIGHTLY SUBMISSION (NO PRIOR CHECKPOINT),    *
+//* EXCPRPT MINTS A NEW GDG GENERATION AS SHOWN BELOW.  FOR AN    *
+//* OPERATOR RESUBMISSION THAT RESTARTS FROM SLNG.PROD.RESTARTF'S *
+//* CHECKPOINT, OVERRIDE THIS DD TO THE SPECIFIC GENERATION THE   *
+//* ABORTED RUN CREATED (DISP=MOD, ABSOLUTE DSN, NOT G(+1)) SO    *
+//* THE PROGRAM'S OPEN EXTEND APPENDS THE POST-CHECKPOINT         *
+//* EXCEPTIONS TO THAT RUN'S OUTPUT INSTEAD OF A FRESH, EMPTY     *
+//* GENERATION.                                                   *
+//*--------------------------------------------------------------*
+//EXCPRPT  DD   DSN=SLNG.PROD.EXCPRPT.G(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=67)
+//*--------------------------------------------------------------*
+//* SLNG.PROD.RESTARTF MUST BE ALLOCATED ONE TIME BEFORE THE      *
+//* FIRST RUN (E.G. VIA IDCAMS/IEFBR14, RECFM=FB,LRECL=77,        *
+//* SPACE=(TRK,(1,1))) SINCE DISP=OLD REQUIRES THE DATASET TO     *
+//* ALREADY EXIST.  THE PROGRAM TOLERATES AN EMPTY DATASET AS     *
+//* "NO CHECKPOINT ON FILE" -- IT DOES NOT CREATE THE DATASET.    *
+//*--------------------------------------------------------------*
+//RESTARTF DD   DSN=SLNG.PROD.RESTARTF,DISP=OLD
+//RPTFILE  DD   DSN=SLNG.PROD.RPTFILE.G(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=93)
+//ERRLOG   DD   DSN=SLNG.PROD.ERRLOG.G(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=68)
+//RUNLOG   DD   DSN=SLNG.PROD.RUNLOG,DISP=(MOD,CATLG),
+//             SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=68)
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
